@@ -2,19 +2,272 @@
        PROGRAM-ID.         BARCODE.
        ENVIRONMENT         DIVISION.
        CONFIGURATION           SECTION.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  DRIVER-FILE     ASSIGN  "LABELDRV"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  DRV-STATUS.
+           SELECT  EXCEPTION-FILE  ASSIGN  "LABELEXC"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  EXC-STATUS.
+           SELECT  CONTROL-FILE    ASSIGN  "LABELCTL"
+                                   ORGANIZATION    IS  INDEXED
+                                   ACCESS  MODE    IS  RANDOM
+                                   RECORD  KEY     IS  CTL-LABEL-TYPE
+                                   FILE    STATUS  IS  CTL-STATUS.
+           SELECT  AUDIT-LOG-FILE  ASSIGN  "AUDITLOG"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  AUD-STATUS.
+           SELECT  TEST01-FILE     ASSIGN  "DATA01"
+                                   ORGANIZATION    IS  INDEXED
+                                   ACCESS  MODE    IS  DYNAMIC
+                                   RECORD  KEY     IS  TEST01-KEY
+                                   FILE    STATUS  IS  STS-TEST01.
+           SELECT  SUMMARY-FILE    ASSIGN  "SUMMARY"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  SUM-STATUS.
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  DRIVER-FILE.
+       01  DRIVER-REC.
+           03  DRV-LABEL-TYPE      PIC X(02).
+           03  DRV-ID              PIC X(20).
+       FD  TEST01-FILE.
+       01  TEST01-REC.
+           COPY    "TEST01.INC".
+       FD  CONTROL-FILE.
+       01  CONTROL-REC.
+           03  CTL-LABEL-TYPE      PIC X(02).
+           03  CTL-SYMBOLOGY       PIC X(02).
+           03  CTL-MARGIN          PIC 9(02).
+           03  CTL-SIZE            PIC 9(02).
+           03  CTL-HEIGHT          PIC 9(04).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           03  EXC-DATA            PIC X(48).
+           03  FILLER              PIC X(01)   VALUE SPACE.
+           03  EXC-FNAME           PIC X(64).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-REC.
+           COPY    "AUDITLOG.INC".
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC.
+           03  SUMMARY-LINE        PIC X(100).
        WORKING-STORAGE         SECTION.
          COPY    "BARCODE.INC".
+       01  DRV-STATUS              PIC X(02).
+       01  EXC-STATUS              PIC X(02).
+       01  CTL-STATUS              PIC X(02).
+       01  AUD-STATUS              PIC X(02).
+       01  STS-TEST01              PIC X(02)   VALUE SPACES.
+       01  SUM-STATUS              PIC X(02).
+       01  WS-AUDIT-DATE           PIC 9(08).
+       01  WS-AUDIT-TIME           PIC 9(08).
+       01  WS-START-DATE           PIC 9(08).
+       01  WS-START-TIME           PIC 9(08).
+       01  WS-END-DATE             PIC 9(08).
+       01  WS-END-TIME             PIC 9(08).
+       01  WS-LABELS-OK            PIC 9(04)   VALUE 0.
+       01  WS-LABELS-FAILED        PIC 9(04)   VALUE 0.
+       01  WS-ITEM-ID              PIC X(20).
+       01  WS-LABEL-TYPE           PIC X(02).
+       01  WS-CHECK-STATUS         PIC X(02).
+       01  WS-CHECK-FILE-NAME      PIC X(16).
+       01  WS-SWITCHES.
+           03  WS-EOF-DRIVER       PIC X(01)   VALUE 'N'.
+               88  EOF-DRIVER                  VALUE 'Y'.
+           03  WS-EOF-MASTER       PIC X(01)   VALUE 'N'.
+               88  EOF-MASTER                  VALUE 'Y'.
+           03  WS-SOURCE           PIC X(01)   VALUE 'D'.
+               88  SOURCE-DRIVER               VALUE 'D'.
+               88  SOURCE-MASTER               VALUE 'M'.
+           03  WS-CTL-AVAIL        PIC X(01)   VALUE 'N'.
+               88  CTL-AVAILABLE               VALUE 'Y'.
+               88  CTL-NOT-AVAILABLE           VALUE 'N'.
+           03  WS-MASTER-AVAIL     PIC X(01)   VALUE 'Y'.
+               88  MASTER-AVAILABLE            VALUE 'Y'.
+               88  MASTER-NOT-AVAILABLE        VALUE 'N'.
        LINKAGE                 SECTION.
       ************************************************************************
        PROCEDURE           DIVISION.
        000-MAIN                SECTION.
-           INITIALIZE BC-SET.
-           MOVE '12345' TO BC-DATA.
-           MOVE '/tmp/out.png' TO FNAME.
-           MOVE '1' TO BC-MARGIN.
-           MOVE '1' TO BC-SIZE.
-           MOVE '64' TO BC-HEIGHT.
+           ACCEPT   WS-START-DATE  FROM    DATE YYYYMMDD.
+           ACCEPT   WS-START-TIME  FROM    TIME.
+           OPEN    INPUT   DRIVER-FILE.
+           IF      DRV-STATUS      =   '00'
+               SET     SOURCE-DRIVER   TO  TRUE
+           ELSE
+               SET     SOURCE-MASTER   TO  TRUE
+               OPEN    INPUT   TEST01-FILE
+               IF      STS-TEST01      =   '00'
+                   SET     MASTER-AVAILABLE        TO  TRUE
+               ELSE
+                   SET     MASTER-NOT-AVAILABLE    TO  TRUE
+               END-IF
+           END-IF.
+           OPEN    OUTPUT  EXCEPTION-FILE.
+           MOVE    EXC-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'EXCEPTION-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           OPEN    INPUT   CONTROL-FILE.
+           IF      CTL-STATUS      =   '00'
+               SET     CTL-AVAILABLE       TO  TRUE
+           ELSE
+               SET     CTL-NOT-AVAILABLE   TO  TRUE
+           END-IF.
+           OPEN    EXTEND  AUDIT-LOG-FILE.
+           MOVE    AUD-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'AUDIT-LOG-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           PERFORM 260-WRITE-AUDIT-SOURCE.
+           IF      SOURCE-DRIVER
+               PERFORM UNTIL   EOF-DRIVER
+                   READ    DRIVER-FILE
+                       AT  END
+                           SET     EOF-DRIVER      TO  TRUE
+                       NOT AT END
+                           MOVE    DRV-ID          TO  WS-ITEM-ID
+                           MOVE    DRV-LABEL-TYPE  TO  WS-LABEL-TYPE
+                           PERFORM 100-PRINT-LABEL
+                   END-READ
+               END-PERFORM
+               CLOSE   DRIVER-FILE
+           ELSE
+               IF      MASTER-AVAILABLE
+                   PERFORM UNTIL   EOF-MASTER
+                       READ    TEST01-FILE     NEXT    RECORD
+                           AT  END
+                               SET     EOF-MASTER      TO  TRUE
+                           NOT AT END
+                               MOVE    TEST01-KEY      TO  WS-ITEM-ID
+                               MOVE    SPACES          TO  WS-LABEL-TYPE
+                               PERFORM 100-PRINT-LABEL
+                       END-READ
+                   END-PERFORM
+                   CLOSE   TEST01-FILE
+               END-IF
+           END-IF.
+           CLOSE   EXCEPTION-FILE.
+           CLOSE   CONTROL-FILE.
+           CLOSE   AUDIT-LOG-FILE.
+           ACCEPT   WS-END-DATE    FROM    DATE YYYYMMDD.
+           ACCEPT   WS-END-TIME    FROM    TIME.
+           PERFORM 300-WRITE-SUMMARY.
+           STOP    RUN.
+
+       100-PRINT-LABEL         SECTION.
+           INITIALIZE  BC-SET.
+           MOVE    WS-ITEM-ID      TO  BC-DATA.
+           STRING  'labels/'                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ITEM-ID)   DELIMITED BY SIZE
+                   '.png'                      DELIMITED BY SIZE
+                   INTO    FNAME.
+           PERFORM 150-GET-LABEL-DIMS.
            CALL  'orcbarcode' USING
              BC-SET.
            DISPLAY BC-RC.
+           IF      BC-RC           NOT =   ZERO
+               PERFORM 200-WRITE-EXCEPTION
+               ADD     1               TO  WS-LABELS-FAILED
+           ELSE
+               ADD     1               TO  WS-LABELS-OK
+           END-IF.
+           PERFORM 250-WRITE-AUDIT.
+
+       150-GET-LABEL-DIMS      SECTION.
+           IF      CTL-NOT-AVAILABLE
+               MOVE    '1'         TO  BC-MARGIN
+               MOVE    '1'         TO  BC-SIZE
+               MOVE    '64'        TO  BC-HEIGHT
+           ELSE
+               MOVE    WS-LABEL-TYPE   TO  CTL-LABEL-TYPE
+               READ    CONTROL-FILE
+                   INVALID KEY
+                       MOVE    '1'         TO  BC-MARGIN
+                       MOVE    '1'         TO  BC-SIZE
+                       MOVE    '64'        TO  BC-HEIGHT
+                   NOT INVALID KEY
+                       MOVE    CTL-SYMBOLOGY   TO  BC-TYPE
+                       MOVE    CTL-MARGIN      TO  BC-MARGIN
+                       MOVE    CTL-SIZE        TO  BC-SIZE
+                       MOVE    CTL-HEIGHT      TO  BC-HEIGHT
+               END-READ
+           END-IF.
+
+       260-WRITE-AUDIT-SOURCE  SECTION.
+           ACCEPT   WS-AUDIT-DATE  FROM    DATE YYYYMMDD.
+           ACCEPT   WS-AUDIT-TIME  FROM    TIME.
+           INITIALIZE  AUDIT-REC.
+           STRING  'SOURCE='                   DELIMITED BY SIZE
+                   WS-SOURCE                   DELIMITED BY SIZE
+                   ' DRVSTS='                  DELIMITED BY SIZE
+                   DRV-STATUS                  DELIMITED BY SIZE
+                   ' CTLSTS='                  DELIMITED BY SIZE
+                   CTL-STATUS                  DELIMITED BY SIZE
+                   ' MSTSTS='                  DELIMITED BY SIZE
+                   STS-TEST01                  DELIMITED BY SIZE
+                   ' TS='                      DELIMITED BY SIZE
+                   WS-AUDIT-DATE               DELIMITED BY SIZE
+                   WS-AUDIT-TIME               DELIMITED BY SIZE
+                   INTO    AUDIT-LINE.
+           WRITE   AUDIT-REC.
+           MOVE    AUD-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'AUDIT-LOG-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+
+       200-WRITE-EXCEPTION     SECTION.
+           MOVE    BC-DATA         TO  EXC-DATA.
+           MOVE    FNAME           TO  EXC-FNAME.
+           WRITE   EXCEPTION-REC.
+           MOVE    EXC-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'EXCEPTION-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+
+       250-WRITE-AUDIT         SECTION.
+           ACCEPT   WS-AUDIT-DATE  FROM    DATE YYYYMMDD.
+           ACCEPT   WS-AUDIT-TIME  FROM    TIME.
+           INITIALIZE  AUDIT-REC.
+           STRING  'LABEL DATA='               DELIMITED BY SIZE
+                   FUNCTION TRIM(BC-DATA)      DELIMITED BY SIZE
+                   ' FILE='                    DELIMITED BY SIZE
+                   FUNCTION TRIM(FNAME)        DELIMITED BY SIZE
+                   ' RC='                      DELIMITED BY SIZE
+                   BC-RC                       DELIMITED BY SIZE
+                   ' TS='                      DELIMITED BY SIZE
+                   WS-AUDIT-DATE               DELIMITED BY SIZE
+                   WS-AUDIT-TIME               DELIMITED BY SIZE
+                   INTO    AUDIT-LINE.
+           WRITE   AUDIT-REC.
+           MOVE    AUD-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'AUDIT-LOG-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+
+       900-CHECK-STATUS        SECTION.
+           IF      WS-CHECK-STATUS     NOT =   '00'
+               DISPLAY 'FILE ERROR ON ' WS-CHECK-FILE-NAME
+                       ' STATUS=' WS-CHECK-STATUS
+               STOP RUN
+           END-IF.
+
+       300-WRITE-SUMMARY       SECTION.
+           OPEN    EXTEND          SUMMARY-FILE.
+           MOVE    SUM-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'SUMMARY-FILE'          TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           MOVE    SPACES                  TO  SUMMARY-LINE.
+           STRING  'BARCODE RUN OK='           DELIMITED BY SIZE
+                   WS-LABELS-OK                DELIMITED BY SIZE
+                   ' FAILED='                  DELIMITED BY SIZE
+                   WS-LABELS-FAILED            DELIMITED BY SIZE
+                   ' START='                   DELIMITED BY SIZE
+                   WS-START-DATE               DELIMITED BY SIZE
+                   WS-START-TIME               DELIMITED BY SIZE
+                   ' END='                     DELIMITED BY SIZE
+                   WS-END-DATE                 DELIMITED BY SIZE
+                   WS-END-TIME                 DELIMITED BY SIZE
+                   INTO    SUMMARY-LINE.
+           WRITE   SUMMARY-REC.
+           MOVE    SUM-STATUS              TO  WS-CHECK-STATUS.
+           MOVE    'SUMMARY-FILE'          TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           CLOSE   SUMMARY-FILE.
