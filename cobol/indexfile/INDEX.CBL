@@ -14,6 +14,15 @@
                                    ACCESS  MODE    IS  DYNAMIC
                                    RECORD  KEY     IS  TEST02-KEY
                                    FILE    STATUS  IS  STS-TEST02.
+           SELECT  CHECKPOINT-FILE ASSIGN  "CKPT01"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  STS-CKPT.
+           SELECT  AUDIT-LOG-FILE  ASSIGN  "AUDITLOG"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  STS-AUDIT.
+           SELECT  SUMMARY-FILE    ASSIGN  "SUMMARY"
+                                   ORGANIZATION    IS  LINE SEQUENTIAL
+                                   FILE    STATUS  IS  STS-SUMMARY.
        DATA                DIVISION.
        FILE                SECTION.
        FD  TEST01-FILE.
@@ -21,21 +30,227 @@
            COPY    "TEST01.INC".
        FD  TEST02-FILE.
        01  TEST02-REC.
-           COPY    "TEST01.INC"   REPLACING    //TEST01//
-                                  BY           //TEST02//.
+           COPY    "TEST01.INC"   REPLACING    LEADING  ==TEST01==
+                                  BY           ==TEST02==.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           03  CKPT-LAST-KEY     PIC X(10).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-REC.
+           COPY    "AUDITLOG.INC".
+       FD  SUMMARY-FILE.
+       01  SUMMARY-REC.
+           03  SUMMARY-LINE      PIC X(100).
        WORKING-STORAGE SECTION.
        01  STA-AREA.
            03  STS-TEST01        PIC X(02).
            03  STS-TEST02        PIC X(02).
+           03  STS-CKPT          PIC X(02).
+           03  STS-AUDIT         PIC X(02).
+           03  STS-SUMMARY       PIC X(02).
+       01  WS-AUDIT-DATE         PIC 9(08).
+       01  WS-AUDIT-TIME         PIC 9(08).
+       01  WS-START-DATE         PIC 9(08).
+       01  WS-START-TIME         PIC 9(08).
+       01  WS-END-DATE           PIC 9(08).
+       01  WS-END-TIME           PIC 9(08).
        01  CNT1                  PIC 9(4)  VALUE 0.
        01  CNT2                  PIC 9(4)  VALUE 0.
+       01  WS-SEQ                PIC 9(6)  VALUE 0.
+       01  WS-START-SEQ          PIC 9(6)  VALUE 1.
+       01  WS-SINCE-CKPT         PIC 9(3)  VALUE 0.
+       01  WS-CKPT-INTERVAL      PIC 9(3)  VALUE 10.
+       01  WS-EOF-TEST01         PIC X(01) VALUE 'N'.
+           88  EOF-TEST01                  VALUE 'Y'.
+       01  WS-RESUMING           PIC X(01) VALUE 'N'.
+           88  RESUMING                    VALUE 'Y'.
+       01  WS-CHECK-STATUS       PIC X(02).
+       01  WS-CHECK-FILE-NAME    PIC X(16).
+       01  WS-TOTAL-LOADED       PIC 9(4)  VALUE 0.
+       01  WS-RESUMED-IND        PIC X(01) VALUE 'N'.
       **************************************************************************
        PROCEDURE           DIVISION.
        000-MAIN            SECTION.
-           PERFORM   100   TIMES
+           ACCEPT   WS-START-DATE  FROM    DATE YYYYMMDD.
+           ACCEPT   WS-START-TIME  FROM    TIME.
+           OPEN    EXTEND          AUDIT-LOG-FILE.
+           MOVE    STS-AUDIT               TO  WS-CHECK-STATUS.
+           MOVE    'AUDIT-LOG-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           PERFORM 100-LOAD-TEST01.
+           PERFORM 200-MIRROR-TEST02.
+           CLOSE   AUDIT-LOG-FILE.
+           ACCEPT   WS-END-DATE    FROM    DATE YYYYMMDD.
+           ACCEPT   WS-END-TIME    FROM    TIME.
+           PERFORM 300-WRITE-SUMMARY.
+           EXIT    PROGRAM.
+
+       100-LOAD-TEST01     SECTION.
+           PERFORM 110-READ-CHECKPOINT.
+           IF      RESUMING
+               MOVE    'Y'             TO  WS-RESUMED-IND
+           END-IF.
+           IF      RESUMING
+               OPEN    I-O             TEST01-FILE
+           ELSE
                OPEN    OUTPUT          TEST01-FILE
-                             
+           END-IF.
+           MOVE    STS-TEST01              TO  WS-CHECK-STATUS.
+           MOVE    'TEST01-FILE'           TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           PERFORM VARYING WS-SEQ
+                   FROM    WS-START-SEQ    BY  1
+                   UNTIL   WS-SEQ  >   100
+               STRING  'ITEM'                  DELIMITED BY SIZE
+                       WS-SEQ                  DELIMITED BY SIZE
+                       INTO    TEST01-KEY
+               MOVE    'GENERATED TEST RECORD' TO  TEST01-DATA
+               WRITE   TEST01-REC
+               IF      RESUMING            AND
+                       STS-TEST01          =   '22'
+                   CONTINUE
+               ELSE
+                   MOVE    STS-TEST01          TO  WS-CHECK-STATUS
+                   MOVE    'TEST01-FILE'       TO  WS-CHECK-FILE-NAME
+                   PERFORM 900-CHECK-STATUS
+                   ADD 1 TO  CNT1
+                   PERFORM 250-WRITE-AUDIT-LOAD
+               END-IF
+               ADD 1 TO  WS-SINCE-CKPT
+               IF      WS-SINCE-CKPT   >=  WS-CKPT-INTERVAL
+                   PERFORM 120-WRITE-CHECKPOINT
+                   MOVE    0               TO  WS-SINCE-CKPT
+               END-IF
+           END-PERFORM.
+           IF      CNT1                >   0
+               PERFORM 120-WRITE-CHECKPOINT
+           END-IF.
+           COMPUTE WS-TOTAL-LOADED = WS-SEQ - 1.
+           CLOSE   TEST01-FILE.
 
-               ADD 1 TO  CNT1
-           END-PERFORM
-           EXIT    PROGRAM.
+       110-READ-CHECKPOINT SECTION.
+           OPEN    INPUT           CHECKPOINT-FILE.
+           IF      STS-CKPT        =   '00'
+               READ    CHECKPOINT-FILE
+                   AT  END
+                       CONTINUE
+                   NOT AT END
+                       MOVE    CKPT-LAST-KEY(5:6)  TO  WS-START-SEQ
+                       ADD     1                   TO  WS-START-SEQ
+                       SET     RESUMING            TO  TRUE
+               END-READ
+           ELSE
+               IF      STS-CKPT        NOT =   '35'
+                   MOVE    STS-CKPT            TO  WS-CHECK-STATUS
+                   MOVE    'CHECKPOINT-FILE'   TO  WS-CHECK-FILE-NAME
+                   PERFORM 900-CHECK-STATUS
+               END-IF
+           END-IF.
+           CLOSE   CHECKPOINT-FILE.
+
+       120-WRITE-CHECKPOINT SECTION.
+           MOVE    TEST01-KEY      TO  CKPT-LAST-KEY.
+           OPEN    OUTPUT          CHECKPOINT-FILE.
+           MOVE    STS-CKPT                TO  WS-CHECK-STATUS.
+           MOVE    'CHECKPOINT-FILE'       TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           WRITE   CHECKPOINT-REC.
+           MOVE    STS-CKPT                TO  WS-CHECK-STATUS.
+           MOVE    'CHECKPOINT-FILE'       TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           CLOSE   CHECKPOINT-FILE.
+
+       200-MIRROR-TEST02   SECTION.
+           OPEN    INPUT           TEST01-FILE.
+           MOVE    STS-TEST01              TO  WS-CHECK-STATUS.
+           MOVE    'TEST01-FILE'           TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           OPEN    OUTPUT          TEST02-FILE.
+           MOVE    STS-TEST02              TO  WS-CHECK-STATUS.
+           MOVE    'TEST02-FILE'           TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           PERFORM UNTIL EOF-TEST01
+               READ    TEST01-FILE     NEXT    RECORD
+                   AT  END
+                       SET     EOF-TEST01  TO  TRUE
+                   NOT AT END
+                       MOVE    TEST01-KEY      TO  TEST02-KEY
+                       MOVE    TEST01-DATA     TO  TEST02-DATA
+                       WRITE   TEST02-REC
+                       MOVE    STS-TEST02      TO  WS-CHECK-STATUS
+                       MOVE    'TEST02-FILE'   TO  WS-CHECK-FILE-NAME
+                       PERFORM 900-CHECK-STATUS
+                       ADD 1 TO  CNT2
+                       PERFORM 260-WRITE-AUDIT-MIRROR
+               END-READ
+           END-PERFORM.
+           CLOSE   TEST01-FILE.
+           CLOSE   TEST02-FILE.
+
+       900-CHECK-STATUS    SECTION.
+           IF      WS-CHECK-STATUS     NOT =   '00'
+               DISPLAY 'FILE ERROR ON ' WS-CHECK-FILE-NAME
+                       ' STATUS=' WS-CHECK-STATUS
+               STOP RUN
+           END-IF.
+
+       250-WRITE-AUDIT-LOAD SECTION.
+           ACCEPT   WS-AUDIT-DATE  FROM    DATE YYYYMMDD.
+           ACCEPT   WS-AUDIT-TIME  FROM    TIME.
+           INITIALIZE  AUDIT-REC.
+           STRING  'LOAD KEY='                 DELIMITED BY SIZE
+                   TEST01-KEY                  DELIMITED BY SIZE
+                   ' CNT1='                     DELIMITED BY SIZE
+                   CNT1                        DELIMITED BY SIZE
+                   ' TS='                      DELIMITED BY SIZE
+                   WS-AUDIT-DATE               DELIMITED BY SIZE
+                   WS-AUDIT-TIME               DELIMITED BY SIZE
+                   INTO    AUDIT-LINE.
+           WRITE   AUDIT-REC.
+           MOVE    STS-AUDIT               TO  WS-CHECK-STATUS.
+           MOVE    'AUDIT-LOG-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+
+       260-WRITE-AUDIT-MIRROR SECTION.
+           ACCEPT   WS-AUDIT-DATE  FROM    DATE YYYYMMDD.
+           ACCEPT   WS-AUDIT-TIME  FROM    TIME.
+           INITIALIZE  AUDIT-REC.
+           STRING  'MIRROR KEY='               DELIMITED BY SIZE
+                   TEST02-KEY                  DELIMITED BY SIZE
+                   ' CNT2='                     DELIMITED BY SIZE
+                   CNT2                        DELIMITED BY SIZE
+                   ' TS='                      DELIMITED BY SIZE
+                   WS-AUDIT-DATE               DELIMITED BY SIZE
+                   WS-AUDIT-TIME               DELIMITED BY SIZE
+                   INTO    AUDIT-LINE.
+           WRITE   AUDIT-REC.
+           MOVE    STS-AUDIT               TO  WS-CHECK-STATUS.
+           MOVE    'AUDIT-LOG-FILE'        TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+
+       300-WRITE-SUMMARY   SECTION.
+           OPEN    EXTEND          SUMMARY-FILE.
+           MOVE    STS-SUMMARY             TO  WS-CHECK-STATUS.
+           MOVE    'SUMMARY-FILE'          TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           MOVE    SPACES                  TO  SUMMARY-LINE.
+           STRING  'INDEX RUN LOADED='         DELIMITED BY SIZE
+                   WS-TOTAL-LOADED             DELIMITED BY SIZE
+                   ' NEW='                     DELIMITED BY SIZE
+                   CNT1                        DELIMITED BY SIZE
+                   ' RESUMED='                 DELIMITED BY SIZE
+                   WS-RESUMED-IND              DELIMITED BY SIZE
+                   ' MIRRORED='                DELIMITED BY SIZE
+                   CNT2                        DELIMITED BY SIZE
+                   ' START='                   DELIMITED BY SIZE
+                   WS-START-DATE               DELIMITED BY SIZE
+                   WS-START-TIME               DELIMITED BY SIZE
+                   ' END='                     DELIMITED BY SIZE
+                   WS-END-DATE                 DELIMITED BY SIZE
+                   WS-END-TIME                 DELIMITED BY SIZE
+                   INTO    SUMMARY-LINE.
+           WRITE   SUMMARY-REC.
+           MOVE    STS-SUMMARY             TO  WS-CHECK-STATUS.
+           MOVE    'SUMMARY-FILE'          TO  WS-CHECK-FILE-NAME.
+           PERFORM 900-CHECK-STATUS.
+           CLOSE   SUMMARY-FILE.
